@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMAIN.
+       AUTHOR. Cascade.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO ACCOUNTS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT MAINT-FILE
+               ASSIGN TO MAINTAIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT MAINT-REPORT
+               ASSIGN TO MAINTRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNTS-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ACCOUNT-RECORD.
+           COPY ACCTREC.
+
+       FD  MAINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 60 CHARACTERS.
+       01  MAINT-RECORD.
+           COPY MAINTREC.
+
+       FD  MAINT-REPORT
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MAINT-REPORT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS             PIC XX.
+       01  WS-MAINT-EOF-FLAG          PIC X VALUE 'N'.
+           88  MAINT-EOF              VALUE 'Y'.
+
+       01  WS-ADD-COUNT               PIC 9(4) VALUE 0.
+       01  WS-CLOSE-COUNT             PIC 9(4) VALUE 0.
+       01  WS-NAME-CHANGE-COUNT       PIC 9(4) VALUE 0.
+       01  WS-HOLD-COUNT              PIC 9(4) VALUE 0.
+       01  WS-MAINT-ERROR-COUNT       PIC 9(4) VALUE 0.
+
+       01  MAINT-DETAIL-LINE.
+           05  MDT-ACCOUNT-NUMBER     PIC X(10).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  MDT-ACTION             PIC X(40).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  MDT-BALANCE            PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+           OPEN INPUT MAINT-FILE
+           OPEN I-O ACCOUNTS-FILE
+           OPEN OUTPUT MAINT-REPORT
+
+           PERFORM UNTIL MAINT-EOF
+               READ MAINT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-MAINT-EOF-FLAG
+                   NOT AT END
+                       PERFORM PROCESS-MAINTENANCE
+               END-READ
+           END-PERFORM
+
+           CLOSE MAINT-FILE
+           CLOSE ACCOUNTS-FILE
+           CLOSE MAINT-REPORT
+
+           DISPLAY 'Account maintenance run complete'
+           DISPLAY 'Accounts added: ' WS-ADD-COUNT
+           DISPLAY 'Accounts closed: ' WS-CLOSE-COUNT
+           DISPLAY 'Name corrections: ' WS-NAME-CHANGE-COUNT
+           DISPLAY 'Hold/limit updates: ' WS-HOLD-COUNT
+           DISPLAY 'Maintenance errors: ' WS-MAINT-ERROR-COUNT
+           STOP RUN.
+
+       PROCESS-MAINTENANCE SECTION.
+           EVALUATE TRUE
+               WHEN MAINT-IS-ADD
+                   PERFORM ADD-ACCOUNT
+               WHEN MAINT-IS-CLOSE
+                   PERFORM CLOSE-ACCOUNT
+               WHEN MAINT-IS-NAME-CHANGE
+                   PERFORM CHANGE-ACCOUNT-NAME
+               WHEN MAINT-IS-HOLD
+                   PERFORM SET-ACCOUNT-HOLD
+               WHEN OTHER
+                   DISPLAY 'Error: Invalid maintenance type - '
+                       MAINT-TYPE
+                   ADD 1 TO WS-MAINT-ERROR-COUNT
+                   MOVE MAINT-ACCOUNT-NUMBER TO MDT-ACCOUNT-NUMBER
+                   MOVE 'REJECTED - INVALID MAINTENANCE TYPE'
+                       TO MDT-ACTION
+                   MOVE ZERO TO MDT-BALANCE
+                   WRITE MAINT-REPORT-LINE FROM MAINT-DETAIL-LINE
+           END-EVALUATE.
+
+       ADD-ACCOUNT SECTION.
+           MOVE MAINT-ACCOUNT-NUMBER  TO ACCOUNT-NUMBER
+           MOVE MAINT-ACCOUNT-NAME    TO ACCOUNT-NAME
+           MOVE MAINT-OPENING-BALANCE TO ACCOUNT-BALANCE
+           MOVE 'N'                   TO ACCT-HOLD-FLAG
+           MOVE 0                     TO ACCT-DAILY-WITHDRAWAL-LIMIT
+           MOVE 0                     TO ACCT-WITHDRAWN-TODAY
+
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY 'Error: Account already exists - '
+                       MAINT-ACCOUNT-NUMBER
+                   ADD 1 TO WS-MAINT-ERROR-COUNT
+                   MOVE MAINT-ACCOUNT-NUMBER TO MDT-ACCOUNT-NUMBER
+                   MOVE 'REJECTED - ACCOUNT ALREADY EXISTS'
+                       TO MDT-ACTION
+                   MOVE ZERO TO MDT-BALANCE
+                   WRITE MAINT-REPORT-LINE FROM MAINT-DETAIL-LINE
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-COUNT
+                   MOVE MAINT-ACCOUNT-NUMBER TO MDT-ACCOUNT-NUMBER
+                   MOVE 'ACCOUNT OPENED' TO MDT-ACTION
+                   MOVE ACCOUNT-BALANCE TO MDT-BALANCE
+                   WRITE MAINT-REPORT-LINE FROM MAINT-DETAIL-LINE
+           END-WRITE.
+
+       CLOSE-ACCOUNT SECTION.
+           READ ACCOUNTS-FILE
+               KEY IS MAINT-ACCOUNT-NUMBER
+               INVALID KEY
+                   DISPLAY 'Error: Account not found for close - '
+                       MAINT-ACCOUNT-NUMBER
+                   ADD 1 TO WS-MAINT-ERROR-COUNT
+                   MOVE MAINT-ACCOUNT-NUMBER TO MDT-ACCOUNT-NUMBER
+                   MOVE 'REJECTED - ACCOUNT NOT FOUND'
+                       TO MDT-ACTION
+                   MOVE ZERO TO MDT-BALANCE
+                   WRITE MAINT-REPORT-LINE FROM MAINT-DETAIL-LINE
+                   GO TO CLOSE-ACCOUNT-EXIT
+           END-READ
+
+      *****************************************************************
+      *    AN ACCOUNT WITH MONEY STILL IN IT CANNOT BE CLOSED OUTRIGHT -
+      *    DELETING THE RECORD WOULD FORFEIT THE BALANCE WITH NO
+      *    JOURNAL ENTRY AND NO TRACE OF WHERE THE MONEY WENT. THE
+      *    BALANCE MUST BE BROUGHT TO ZERO (WITHDRAWN OR TRANSFERRED
+      *    OUT THROUGH THE NORMAL POSTING RUN) BEFORE A CLOSE REQUEST
+      *    FOR THIS ACCOUNT WILL BE HONORED.
+      *****************************************************************
+           IF ACCOUNT-BALANCE NOT = 0
+               ADD 1 TO WS-MAINT-ERROR-COUNT
+               MOVE MAINT-ACCOUNT-NUMBER TO MDT-ACCOUNT-NUMBER
+               MOVE 'REJECTED - ACCOUNT HAS NONZERO BALANCE'
+                   TO MDT-ACTION
+               MOVE ACCOUNT-BALANCE TO MDT-BALANCE
+               WRITE MAINT-REPORT-LINE FROM MAINT-DETAIL-LINE
+               GO TO CLOSE-ACCOUNT-EXIT
+           END-IF
+
+           DELETE ACCOUNTS-FILE
+               INVALID KEY
+                   DISPLAY 'Error: Unable to close account - '
+                       MAINT-ACCOUNT-NUMBER
+                   ADD 1 TO WS-MAINT-ERROR-COUNT
+                   GO TO CLOSE-ACCOUNT-EXIT
+           END-DELETE
+
+           ADD 1 TO WS-CLOSE-COUNT
+           MOVE MAINT-ACCOUNT-NUMBER TO MDT-ACCOUNT-NUMBER
+           MOVE 'ACCOUNT CLOSED' TO MDT-ACTION
+           MOVE 0 TO MDT-BALANCE
+           WRITE MAINT-REPORT-LINE FROM MAINT-DETAIL-LINE
+
+       CLOSE-ACCOUNT-EXIT.
+           EXIT.
+
+       CHANGE-ACCOUNT-NAME SECTION.
+           READ ACCOUNTS-FILE
+               KEY IS MAINT-ACCOUNT-NUMBER
+               INVALID KEY
+                   DISPLAY
+                       'Error: Account not found for name change - '
+                       MAINT-ACCOUNT-NUMBER
+                   ADD 1 TO WS-MAINT-ERROR-COUNT
+                   MOVE MAINT-ACCOUNT-NUMBER TO MDT-ACCOUNT-NUMBER
+                   MOVE 'REJECTED - ACCOUNT NOT FOUND'
+                       TO MDT-ACTION
+                   MOVE ZERO TO MDT-BALANCE
+                   WRITE MAINT-REPORT-LINE FROM MAINT-DETAIL-LINE
+                   GO TO CHANGE-ACCOUNT-NAME-EXIT
+           END-READ
+
+           MOVE MAINT-ACCOUNT-NAME TO ACCOUNT-NAME
+           REWRITE ACCOUNT-RECORD
+
+           ADD 1 TO WS-NAME-CHANGE-COUNT
+           MOVE MAINT-ACCOUNT-NUMBER TO MDT-ACCOUNT-NUMBER
+           MOVE 'ACCOUNT NAME CORRECTED' TO MDT-ACTION
+           MOVE ZERO TO MDT-BALANCE
+           WRITE MAINT-REPORT-LINE FROM MAINT-DETAIL-LINE
+
+       CHANGE-ACCOUNT-NAME-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    SET-ACCOUNT-HOLD - MAINT-TYPE 'H' IS THE ONLY WAY TO PLACE
+      *    AN ACCOUNT ON HOLD OR CHANGE ITS DAILY WITHDRAWAL LIMIT
+      *    WITHOUT HAND-EDITING ACCOUNTS-FILE DIRECTLY. MAINT-HOLD-FLAG
+      *    REPLACES ACCT-HOLD-FLAG AND MAINT-DAILY-WITHDRAWAL-LIMIT
+      *    REPLACES ACCT-DAILY-WITHDRAWAL-LIMIT OUTRIGHT, SO A HOLD
+      *    REQUEST THAT ONLY WANTS TO CHANGE ONE OF THE TWO MUST CARRY
+      *    THE OTHER'S CURRENT VALUE FORWARD UNCHANGED.
+      *****************************************************************
+       SET-ACCOUNT-HOLD SECTION.
+           READ ACCOUNTS-FILE
+               KEY IS MAINT-ACCOUNT-NUMBER
+               INVALID KEY
+                   DISPLAY 'Error: Account not found for hold - '
+                       MAINT-ACCOUNT-NUMBER
+                   ADD 1 TO WS-MAINT-ERROR-COUNT
+                   MOVE MAINT-ACCOUNT-NUMBER TO MDT-ACCOUNT-NUMBER
+                   MOVE 'REJECTED - ACCOUNT NOT FOUND'
+                       TO MDT-ACTION
+                   MOVE ZERO TO MDT-BALANCE
+                   WRITE MAINT-REPORT-LINE FROM MAINT-DETAIL-LINE
+                   GO TO SET-ACCOUNT-HOLD-EXIT
+           END-READ
+
+           IF MAINT-HOLD-FLAG NOT = 'Y' AND MAINT-HOLD-FLAG NOT = 'N'
+               ADD 1 TO WS-MAINT-ERROR-COUNT
+               MOVE MAINT-ACCOUNT-NUMBER TO MDT-ACCOUNT-NUMBER
+               MOVE 'REJECTED - INVALID HOLD FLAG'
+                   TO MDT-ACTION
+               MOVE ZERO TO MDT-BALANCE
+               WRITE MAINT-REPORT-LINE FROM MAINT-DETAIL-LINE
+               GO TO SET-ACCOUNT-HOLD-EXIT
+           END-IF
+
+           MOVE MAINT-HOLD-FLAG TO ACCT-HOLD-FLAG
+           MOVE MAINT-DAILY-WITHDRAWAL-LIMIT
+               TO ACCT-DAILY-WITHDRAWAL-LIMIT
+           REWRITE ACCOUNT-RECORD
+
+           ADD 1 TO WS-HOLD-COUNT
+           MOVE MAINT-ACCOUNT-NUMBER TO MDT-ACCOUNT-NUMBER
+           IF ACCT-ON-HOLD
+               MOVE 'ACCOUNT PLACED ON HOLD' TO MDT-ACTION
+           ELSE
+               MOVE 'ACCOUNT HOLD/LIMIT UPDATED' TO MDT-ACTION
+           END-IF
+           MOVE ACCOUNT-BALANCE TO MDT-BALANCE
+           WRITE MAINT-REPORT-LINE FROM MAINT-DETAIL-LINE
+
+       SET-ACCOUNT-HOLD-EXIT.
+           EXIT.
