@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTSTMT.
+       AUTHOR. Cascade.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO ACCOUNTS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TRANS-JOURNAL
+               ASSIGN TO TRANSJRN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT SORT-JRNL-WORK-FILE
+               ASSIGN TO SRTJWORK.
+
+           SELECT SORTED-JOURNAL
+               ASSIGN TO SRTJRNL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT STATEMENT-REPORT
+               ASSIGN TO STMTRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNTS-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ACCOUNT-RECORD.
+           COPY ACCTREC.
+
+       FD  TRANS-JOURNAL
+           RECORDING MODE IS F
+           RECORD CONTAINS 54 CHARACTERS.
+       01  JOURNAL-RECORD.
+           COPY JRNLREC.
+
+       SD  SORT-JRNL-WORK-FILE
+           RECORD CONTAINS 54 CHARACTERS.
+       01  SORT-JRNL-WORK-RECORD.
+           COPY JRNLREC.
+
+       FD  SORTED-JOURNAL
+           RECORDING MODE IS F
+           RECORD CONTAINS 54 CHARACTERS.
+       01  SORTED-JOURNAL-RECORD.
+           COPY JRNLREC.
+
+       FD  STATEMENT-REPORT
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  STATEMENT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS             PIC XX.
+       01  WS-ACCOUNT-EOF-FLAG        PIC X VALUE 'N'.
+           88  ACCOUNT-EOF            VALUE 'Y'.
+       01  WS-JRNL-EOF-FLAG           PIC X VALUE 'N'.
+           88  JRNL-EOF               VALUE 'Y'.
+
+       01  WS-OPENING-BALANCE         PIC S9(12)V99 COMP-3.
+       01  WS-EDIT-AMOUNT             PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+       01  STMT-HEADING-1.
+           05  FILLER                 PIC X(30) VALUE
+               'ACCOUNT STATEMENT'.
+       01  STMT-ACCOUNT-LINE.
+           05  FILLER                 PIC X(16) VALUE
+               'ACCOUNT NUMBER: '.
+           05  STH-ACCOUNT-NUMBER     PIC X(10).
+       01  STMT-NAME-LINE.
+           05  FILLER                 PIC X(16) VALUE
+               'ACCOUNT NAME:   '.
+           05  STH-ACCOUNT-NAME       PIC X(30).
+       01  STMT-OPENING-LINE.
+           05  FILLER                 PIC X(20) VALUE
+               'OPENING BALANCE:    '.
+           05  STH-OPENING-BALANCE    PIC Z,ZZZ,ZZZ,ZZ9.99-.
+       01  STMT-DETAIL-LINE.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  STD-TRANS-TYPE         PIC X(01).
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  STD-AMOUNT             PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  STD-BALANCE-AFTER      PIC Z,ZZZ,ZZZ,ZZ9.99-.
+       01  STMT-CLOSING-LINE.
+           05  FILLER                 PIC X(20) VALUE
+               'CLOSING BALANCE:    '.
+           05  STH-CLOSING-BALANCE    PIC Z,ZZZ,ZZZ,ZZ9.99-.
+       01  STMT-BLANK-LINE            PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+           SORT SORT-JRNL-WORK-FILE
+               ON ASCENDING KEY JRNL-ACCOUNT-NUMBER OF
+                   SORT-JRNL-WORK-RECORD
+               USING TRANS-JOURNAL
+               GIVING SORTED-JOURNAL
+
+           OPEN INPUT ACCOUNTS-FILE
+           OPEN INPUT SORTED-JOURNAL
+           OPEN OUTPUT STATEMENT-REPORT
+
+           READ ACCOUNTS-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-ACCOUNT-EOF-FLAG
+           END-READ
+
+           READ SORTED-JOURNAL
+               AT END
+                   MOVE 'Y' TO WS-JRNL-EOF-FLAG
+           END-READ
+
+           PERFORM UNTIL ACCOUNT-EOF
+               PERFORM PRINT-ACCOUNT-STATEMENT
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-ACCOUNT-EOF-FLAG
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNTS-FILE
+           CLOSE SORTED-JOURNAL
+           CLOSE STATEMENT-REPORT
+
+           DISPLAY 'Account statement run complete'
+           STOP RUN.
+
+      *****************************************************************
+      *    SKIP-ORPHANED-JOURNAL-RECORDS - BOTH FILES ARE IN ASCENDING
+      *    ACCOUNT-NUMBER ORDER, SO A JOURNAL RECORD WHOSE ACCOUNT
+      *    NUMBER IS LESS THAN THE ACCOUNT CURRENTLY BEING PRINTED CAN
+      *    NEVER MATCH ANY ACCOUNT STILL TO COME (E.G. THE ACCOUNT WAS
+      *    CLOSED THE SAME DAY BY ACCTMAIN AND NO LONGER EXISTS ON
+      *    ACCOUNTS-FILE). WITHOUT THIS, THE SORTED-JOURNAL READ CURSOR
+      *    WOULD STALL ON THAT RECORD FOREVER, SINCE NOTHING ELSE
+      *    ADVANCES IT PAST A KEY THAT WILL NEVER MATCH - SILENTLY
+      *    DROPPING EVERY SUBSEQUENT ACCOUNT'S DETAIL LINES.
+      *****************************************************************
+       SKIP-ORPHANED-JOURNAL-RECORDS SECTION.
+           PERFORM UNTIL JRNL-EOF
+               OR JRNL-ACCOUNT-NUMBER OF SORTED-JOURNAL-RECORD
+                   NOT < ACCOUNT-NUMBER
+               READ SORTED-JOURNAL
+                   AT END
+                       MOVE 'Y' TO WS-JRNL-EOF-FLAG
+               END-READ
+           END-PERFORM.
+
+       PRINT-ACCOUNT-STATEMENT SECTION.
+           PERFORM SKIP-ORPHANED-JOURNAL-RECORDS
+
+           IF NOT JRNL-EOF
+               AND JRNL-ACCOUNT-NUMBER OF SORTED-JOURNAL-RECORD
+                   = ACCOUNT-NUMBER
+               MOVE JRNL-BALANCE-BEFORE OF SORTED-JOURNAL-RECORD
+                   TO WS-OPENING-BALANCE
+           ELSE
+               MOVE ACCOUNT-BALANCE TO WS-OPENING-BALANCE
+           END-IF
+
+           MOVE ACCOUNT-NUMBER TO STH-ACCOUNT-NUMBER
+           MOVE ACCOUNT-NAME   TO STH-ACCOUNT-NAME
+           MOVE WS-OPENING-BALANCE TO STH-OPENING-BALANCE
+
+           WRITE STATEMENT-LINE FROM STMT-HEADING-1
+               AFTER ADVANCING PAGE
+           WRITE STATEMENT-LINE FROM STMT-ACCOUNT-LINE
+           WRITE STATEMENT-LINE FROM STMT-NAME-LINE
+           WRITE STATEMENT-LINE FROM STMT-OPENING-LINE
+           WRITE STATEMENT-LINE FROM STMT-BLANK-LINE
+
+           PERFORM UNTIL JRNL-EOF
+               OR JRNL-ACCOUNT-NUMBER OF SORTED-JOURNAL-RECORD
+                   NOT = ACCOUNT-NUMBER
+               MOVE JRNL-TRANS-TYPE OF SORTED-JOURNAL-RECORD
+                   TO STD-TRANS-TYPE
+               MOVE JRNL-AMOUNT OF SORTED-JOURNAL-RECORD
+                   TO STD-AMOUNT
+               MOVE JRNL-BALANCE-AFTER OF SORTED-JOURNAL-RECORD
+                   TO STD-BALANCE-AFTER
+               WRITE STATEMENT-LINE FROM STMT-DETAIL-LINE
+
+               READ SORTED-JOURNAL
+                   AT END
+                       MOVE 'Y' TO WS-JRNL-EOF-FLAG
+               END-READ
+           END-PERFORM
+
+           MOVE ACCOUNT-BALANCE TO STH-CLOSING-BALANCE
+           WRITE STATEMENT-LINE FROM STMT-BLANK-LINE
+           WRITE STATEMENT-LINE FROM STMT-CLOSING-LINE.
