@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKEDIT.
+       AUTHOR. Cascade.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO TRANSACTIONS
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO SRTWORK.
+
+           SELECT SORTED-TRANS-FILE
+               ASSIGN TO SORTEDTR
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT EDIT-REPORT
+               ASSIGN TO EDITRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 50 CHARACTERS.
+       01  TRANSACTION-RECORD.
+           COPY TRANXREC.
+
+       SD  SORT-WORK-FILE
+           RECORD CONTAINS 50 CHARACTERS.
+       01  SORT-WORK-RECORD.
+           COPY TRANXREC.
+
+       FD  SORTED-TRANS-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 50 CHARACTERS.
+       01  SORTED-TRANS-RECORD.
+           COPY TRANXREC.
+
+       FD  EDIT-REPORT
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EDIT-REPORT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SORTED-EOF-FLAG         PIC X VALUE 'N'.
+           88  SORTED-EOF             VALUE 'Y'.
+       01  WS-FIRST-RECORD-FLAG       PIC X VALUE 'Y'.
+           88  FIRST-RECORD           VALUE 'Y'.
+
+       01  WS-PREV-ACCOUNT-NUMBER    PIC X(10).
+       01  WS-PREV-TRANS-TYPE        PIC X.
+       01  WS-PREV-AMOUNT            PIC S9(12)V99 COMP-3.
+       01  WS-PREV-TO-ACCOUNT-NUMBER PIC X(10).
+
+       01  WS-RECORD-COUNT           PIC 9(6) VALUE 0.
+       01  WS-BAD-AMOUNT-COUNT       PIC 9(6) VALUE 0.
+       01  WS-BAD-ACCOUNT-COUNT      PIC 9(6) VALUE 0.
+       01  WS-BAD-TO-ACCOUNT-COUNT   PIC 9(6) VALUE 0.
+       01  WS-DUPLICATE-COUNT        PIC 9(6) VALUE 0.
+       01  WS-TOTAL-ERROR-COUNT      PIC 9(6) VALUE 0.
+
+       01  WS-EDIT-PASS-FLAG         PIC X VALUE 'Y'.
+           88  EDIT-PASSED           VALUE 'Y'.
+           88  EDIT-FAILED           VALUE 'N'.
+
+       01  EDIT-HEADING-1            PIC X(40) VALUE
+           'TRANSACTION FILE EDIT REPORT'.
+       01  EDIT-DETAIL-LINE.
+           05  EDT-ACCOUNT-NUMBER     PIC X(10).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  EDT-TRANS-TYPE         PIC X(01).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  EDT-REASON             PIC X(40).
+       01  EDIT-SUMMARY-LINE         PIC X(80).
+       01  EDIT-COUNT-LINE.
+           05  EDC-LABEL              PIC X(30).
+           05  EDC-COUNT              PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+           OPEN OUTPUT EDIT-REPORT
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY TRANS-ACCOUNT-NUMBER OF SORT-WORK-RECORD
+               ON ASCENDING KEY TRANS-TYPE OF SORT-WORK-RECORD
+               ON ASCENDING KEY TRANS-AMOUNT OF SORT-WORK-RECORD
+               ON ASCENDING KEY TRANS-TO-ACCOUNT-NUMBER
+                   OF SORT-WORK-RECORD
+               USING TRANSACTION-FILE
+               GIVING SORTED-TRANS-FILE
+
+           WRITE EDIT-REPORT-LINE FROM EDIT-HEADING-1
+
+           OPEN INPUT SORTED-TRANS-FILE
+
+           PERFORM UNTIL SORTED-EOF
+               READ SORTED-TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-SORTED-EOF-FLAG
+                   NOT AT END
+                       PERFORM EDIT-ONE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE SORTED-TRANS-FILE
+
+           PERFORM WRITE-SUMMARY
+
+           CLOSE EDIT-REPORT
+
+           DISPLAY 'Edit run complete'
+           DISPLAY 'Records edited: ' WS-RECORD-COUNT
+           DISPLAY 'Total errors: ' WS-TOTAL-ERROR-COUNT
+           IF EDIT-PASSED
+               DISPLAY 'EDIT RESULT: PASS'
+           ELSE
+               DISPLAY 'EDIT RESULT: FAIL'
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       EDIT-ONE-RECORD SECTION.
+           ADD 1 TO WS-RECORD-COUNT
+
+           IF TRANS-AMOUNT OF SORTED-TRANS-RECORD NOT > 0
+               ADD 1 TO WS-BAD-AMOUNT-COUNT
+               MOVE TRANS-ACCOUNT-NUMBER OF SORTED-TRANS-RECORD
+                   TO EDT-ACCOUNT-NUMBER
+               MOVE TRANS-TYPE OF SORTED-TRANS-RECORD
+                   TO EDT-TRANS-TYPE
+               MOVE 'NEGATIVE OR ZERO TRANSACTION AMOUNT'
+                   TO EDT-REASON
+               WRITE EDIT-REPORT-LINE FROM EDIT-DETAIL-LINE
+           END-IF
+
+           IF TRANS-ACCOUNT-NUMBER OF SORTED-TRANS-RECORD IS NOT NUMERIC
+               OR TRANS-ACCOUNT-NUMBER OF SORTED-TRANS-RECORD = SPACES
+               ADD 1 TO WS-BAD-ACCOUNT-COUNT
+               MOVE TRANS-ACCOUNT-NUMBER OF SORTED-TRANS-RECORD
+                   TO EDT-ACCOUNT-NUMBER
+               MOVE TRANS-TYPE OF SORTED-TRANS-RECORD
+                   TO EDT-TRANS-TYPE
+               MOVE 'MALFORMED ACCOUNT NUMBER'
+                   TO EDT-REASON
+               WRITE EDIT-REPORT-LINE FROM EDIT-DETAIL-LINE
+           END-IF
+
+           IF TRANS-TYPE OF SORTED-TRANS-RECORD = 'T'
+               AND (TRANS-TO-ACCOUNT-NUMBER OF SORTED-TRANS-RECORD
+                       IS NOT NUMERIC
+                   OR TRANS-TO-ACCOUNT-NUMBER OF SORTED-TRANS-RECORD
+                       = SPACES)
+               ADD 1 TO WS-BAD-TO-ACCOUNT-COUNT
+               MOVE TRANS-ACCOUNT-NUMBER OF SORTED-TRANS-RECORD
+                   TO EDT-ACCOUNT-NUMBER
+               MOVE TRANS-TYPE OF SORTED-TRANS-RECORD
+                   TO EDT-TRANS-TYPE
+               MOVE 'MALFORMED TRANSFER TO-ACCOUNT NUMBER'
+                   TO EDT-REASON
+               WRITE EDIT-REPORT-LINE FROM EDIT-DETAIL-LINE
+           END-IF
+
+           IF FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD-FLAG
+           ELSE
+               IF TRANS-ACCOUNT-NUMBER OF SORTED-TRANS-RECORD
+                       = WS-PREV-ACCOUNT-NUMBER
+                   AND TRANS-TYPE OF SORTED-TRANS-RECORD
+                       = WS-PREV-TRANS-TYPE
+                   AND TRANS-AMOUNT OF SORTED-TRANS-RECORD
+                       = WS-PREV-AMOUNT
+                   AND TRANS-TO-ACCOUNT-NUMBER OF SORTED-TRANS-RECORD
+                       = WS-PREV-TO-ACCOUNT-NUMBER
+                   ADD 1 TO WS-DUPLICATE-COUNT
+                   MOVE TRANS-ACCOUNT-NUMBER OF SORTED-TRANS-RECORD
+                       TO EDT-ACCOUNT-NUMBER
+                   MOVE TRANS-TYPE OF SORTED-TRANS-RECORD
+                       TO EDT-TRANS-TYPE
+                   MOVE 'DUPLICATE ACCOUNT/TYPE/AMOUNT RECORD'
+                       TO EDT-REASON
+                   WRITE EDIT-REPORT-LINE FROM EDIT-DETAIL-LINE
+               END-IF
+           END-IF
+
+           MOVE TRANS-ACCOUNT-NUMBER OF SORTED-TRANS-RECORD
+               TO WS-PREV-ACCOUNT-NUMBER
+           MOVE TRANS-TYPE OF SORTED-TRANS-RECORD
+               TO WS-PREV-TRANS-TYPE
+           MOVE TRANS-AMOUNT OF SORTED-TRANS-RECORD
+               TO WS-PREV-AMOUNT
+           MOVE TRANS-TO-ACCOUNT-NUMBER OF SORTED-TRANS-RECORD
+               TO WS-PREV-TO-ACCOUNT-NUMBER.
+
+       WRITE-SUMMARY SECTION.
+           COMPUTE WS-TOTAL-ERROR-COUNT =
+               WS-BAD-AMOUNT-COUNT + WS-BAD-ACCOUNT-COUNT
+                   + WS-BAD-TO-ACCOUNT-COUNT + WS-DUPLICATE-COUNT
+
+           IF WS-TOTAL-ERROR-COUNT = 0
+               MOVE 'Y' TO WS-EDIT-PASS-FLAG
+           ELSE
+               MOVE 'N' TO WS-EDIT-PASS-FLAG
+           END-IF
+
+           MOVE SPACES TO EDIT-SUMMARY-LINE
+           WRITE EDIT-REPORT-LINE FROM EDIT-SUMMARY-LINE
+
+           MOVE 'RECORDS EDITED' TO EDC-LABEL
+           MOVE WS-RECORD-COUNT TO EDC-COUNT
+           WRITE EDIT-REPORT-LINE FROM EDIT-COUNT-LINE
+
+           IF EDIT-PASSED
+               MOVE '*** EDIT RESULT: PASS ***' TO EDIT-SUMMARY-LINE
+           ELSE
+               MOVE '*** EDIT RESULT: FAIL ***' TO EDIT-SUMMARY-LINE
+           END-IF
+           WRITE EDIT-REPORT-LINE FROM EDIT-SUMMARY-LINE.
