@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKRECN.
+       AUTHOR. Cascade.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPENING-ACCOUNTS
+               ASSIGN TO OPENACCT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT CLOSING-ACCOUNTS
+               ASSIGN TO CLOSEACCT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT TRANS-JOURNAL
+               ASSIGN TO TRANSJRN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT RECON-REPORT
+               ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  OPENING-ACCOUNTS
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  OPENING-ACCOUNT-RECORD.
+           COPY ACCTREC.
+
+       FD  CLOSING-ACCOUNTS
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CLOSING-ACCOUNT-RECORD.
+           COPY ACCTREC.
+
+       FD  TRANS-JOURNAL
+           RECORDING MODE IS F
+           RECORD CONTAINS 54 CHARACTERS.
+       01  JOURNAL-RECORD.
+           COPY JRNLREC.
+
+       FD  RECON-REPORT
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RECON-REPORT-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OPENING-EOF-FLAG        PIC X VALUE 'N'.
+           88  OPENING-EOF            VALUE 'Y'.
+       01  WS-CLOSING-EOF-FLAG        PIC X VALUE 'N'.
+           88  CLOSING-EOF            VALUE 'Y'.
+       01  WS-JRNL-EOF-FLAG           PIC X VALUE 'N'.
+           88  JRNL-EOF               VALUE 'Y'.
+
+       01  WS-OPENING-TOTAL           PIC S9(12)V99 COMP-3 VALUE 0.
+       01  WS-CLOSING-TOTAL           PIC S9(12)V99 COMP-3 VALUE 0.
+       01  WS-TOTAL-DEPOSITS          PIC S9(12)V99 COMP-3 VALUE 0.
+       01  WS-TOTAL-WITHDRAWALS       PIC S9(12)V99 COMP-3 VALUE 0.
+       01  WS-TOTAL-TRANSFERS         PIC S9(12)V99 COMP-3 VALUE 0.
+       01  WS-COMPUTED-CLOSING        PIC S9(12)V99 COMP-3 VALUE 0.
+       01  WS-VARIANCE                PIC S9(12)V99 COMP-3 VALUE 0.
+       01  WS-TIE-FLAG                PIC X VALUE 'Y'.
+           88  IN-BALANCE             VALUE 'Y'.
+           88  OUT-OF-BALANCE         VALUE 'N'.
+
+       01  WS-EDIT-AMOUNT             PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+       01  RPT-HEADING-1.
+           05  FILLER                 PIC X(30) VALUE
+               'BANK ACCOUNTS RECONCILIATION'.
+       01  RPT-HEADING-2.
+           05  FILLER                 PIC X(40) VALUE
+               '--------------------------------------'.
+       01  RPT-DETAIL-LINE.
+           05  RPT-LABEL              PIC X(30).
+           05  RPT-AMOUNT             PIC Z,ZZZ,ZZZ,ZZ9.99-.
+       01  RPT-RESULT-LINE.
+           05  FILLER                 PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+           OPEN INPUT OPENING-ACCOUNTS
+           OPEN INPUT CLOSING-ACCOUNTS
+           OPEN INPUT TRANS-JOURNAL
+           OPEN OUTPUT RECON-REPORT
+
+           PERFORM SUM-OPENING-BALANCES
+           PERFORM SUM-CLOSING-BALANCES
+           PERFORM SUM-POSTED-ACTIVITY
+           PERFORM CHECK-RECONCILIATION
+           PERFORM PRINT-REPORT
+
+           CLOSE OPENING-ACCOUNTS
+           CLOSE CLOSING-ACCOUNTS
+           CLOSE TRANS-JOURNAL
+           CLOSE RECON-REPORT
+
+           DISPLAY 'Reconciliation report complete'
+           IF OUT-OF-BALANCE
+               DISPLAY 'WARNING - RUN DOES NOT RECONCILE'
+           END-IF
+           STOP RUN.
+
+       SUM-OPENING-BALANCES SECTION.
+           PERFORM UNTIL OPENING-EOF
+               READ OPENING-ACCOUNTS
+                   AT END
+                       MOVE 'Y' TO WS-OPENING-EOF-FLAG
+                   NOT AT END
+                       ADD ACCOUNT-BALANCE OF OPENING-ACCOUNT-RECORD
+                           TO WS-OPENING-TOTAL
+               END-READ
+           END-PERFORM.
+
+       SUM-CLOSING-BALANCES SECTION.
+           PERFORM UNTIL CLOSING-EOF
+               READ CLOSING-ACCOUNTS
+                   AT END
+                       MOVE 'Y' TO WS-CLOSING-EOF-FLAG
+                   NOT AT END
+                       ADD ACCOUNT-BALANCE OF CLOSING-ACCOUNT-RECORD
+                           TO WS-CLOSING-TOTAL
+               END-READ
+           END-PERFORM.
+
+      *****************************************************************
+      *    SUM-POSTED-ACTIVITY - TRANS-JOURNAL IS WRITTEN ONLY FOR
+      *    TRANSACTIONS THAT ACTUALLY POSTED TO ACCOUNTS-FILE (BANKUPD
+      *    NEVER JOURNALS A REJECTED TRANSACTION, AND OVDRNOTE JOURNALS
+      *    ITS FEE ASSESSMENTS THE SAME WAY), SO SUMMING IT HERE RATHER
+      *    THAN THE RAW TRANSACTION-FILE KEEPS THE TIE-OUT IN STEP WITH
+      *    WHAT WAS ACTUALLY POSTED, INCLUDING ACTIVITY BANKUPD ITSELF
+      *    DID NOT ORIGINATE.
+      *****************************************************************
+       SUM-POSTED-ACTIVITY SECTION.
+           PERFORM UNTIL JRNL-EOF
+               READ TRANS-JOURNAL
+                   AT END
+                       MOVE 'Y' TO WS-JRNL-EOF-FLAG
+                   NOT AT END
+                       PERFORM CLASSIFY-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+       CLASSIFY-TRANSACTION SECTION.
+           EVALUATE JRNL-TRANS-TYPE
+               WHEN 'D'
+                   ADD JRNL-AMOUNT TO WS-TOTAL-DEPOSITS
+               WHEN 'I'
+                   ADD JRNL-AMOUNT TO WS-TOTAL-DEPOSITS
+               WHEN 'W'
+                   ADD JRNL-AMOUNT TO WS-TOTAL-WITHDRAWALS
+               WHEN 'F'
+                   ADD JRNL-AMOUNT TO WS-TOTAL-WITHDRAWALS
+               WHEN 'T'
+                   ADD JRNL-AMOUNT TO WS-TOTAL-TRANSFERS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       CHECK-RECONCILIATION SECTION.
+           COMPUTE WS-COMPUTED-CLOSING =
+               WS-OPENING-TOTAL + WS-TOTAL-DEPOSITS
+                   - WS-TOTAL-WITHDRAWALS
+           COMPUTE WS-VARIANCE =
+               WS-CLOSING-TOTAL - WS-COMPUTED-CLOSING
+           IF WS-VARIANCE NOT = 0
+               MOVE 'N' TO WS-TIE-FLAG
+           ELSE
+               MOVE 'Y' TO WS-TIE-FLAG
+           END-IF.
+
+       PRINT-REPORT SECTION.
+           WRITE RECON-REPORT-LINE FROM RPT-HEADING-1
+           WRITE RECON-REPORT-LINE FROM RPT-HEADING-2
+
+           MOVE 'OPENING TOTAL BALANCE' TO RPT-LABEL
+           MOVE WS-OPENING-TOTAL TO RPT-AMOUNT
+           WRITE RECON-REPORT-LINE FROM RPT-DETAIL-LINE
+
+           MOVE 'TOTAL DEPOSITS AND INTEREST' TO RPT-LABEL
+           MOVE WS-TOTAL-DEPOSITS TO RPT-AMOUNT
+           WRITE RECON-REPORT-LINE FROM RPT-DETAIL-LINE
+
+           MOVE 'TOTAL WITHDRAWALS AND FEES' TO RPT-LABEL
+           MOVE WS-TOTAL-WITHDRAWALS TO RPT-AMOUNT
+           WRITE RECON-REPORT-LINE FROM RPT-DETAIL-LINE
+
+           MOVE 'TOTAL TRANSFER VOLUME' TO RPT-LABEL
+           MOVE WS-TOTAL-TRANSFERS TO RPT-AMOUNT
+           WRITE RECON-REPORT-LINE FROM RPT-DETAIL-LINE
+
+           MOVE 'COMPUTED CLOSING BALANCE' TO RPT-LABEL
+           MOVE WS-COMPUTED-CLOSING TO RPT-AMOUNT
+           WRITE RECON-REPORT-LINE FROM RPT-DETAIL-LINE
+
+           MOVE 'ACTUAL CLOSING BALANCE' TO RPT-LABEL
+           MOVE WS-CLOSING-TOTAL TO RPT-AMOUNT
+           WRITE RECON-REPORT-LINE FROM RPT-DETAIL-LINE
+
+           MOVE 'VARIANCE' TO RPT-LABEL
+           MOVE WS-VARIANCE TO RPT-AMOUNT
+           WRITE RECON-REPORT-LINE FROM RPT-DETAIL-LINE
+
+           IF IN-BALANCE
+               MOVE '*** RUN RECONCILES - IN BALANCE ***'
+                   TO RPT-RESULT-LINE
+           ELSE
+               MOVE '*** RUN DOES NOT RECONCILE - REVIEW ***'
+                   TO RPT-RESULT-LINE
+           END-IF
+           WRITE RECON-REPORT-LINE FROM RPT-RESULT-LINE.
