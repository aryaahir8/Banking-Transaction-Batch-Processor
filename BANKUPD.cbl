@@ -9,7 +9,7 @@
            SELECT ACCOUNTS-FILE
                ASSIGN TO ACCOUNTS
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS ACCOUNT-NUMBER
                FILE STATUS IS WS-FILE-STATUS.
 
@@ -23,46 +23,102 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
 
+           SELECT TRANS-JOURNAL
+               ASSIGN TO TRANSJRN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT OPTIONAL RESTART-FILE
+               ASSIGN TO RESTARTF
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT REJECT-FILE
+               ASSIGN TO REJECTS
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  ACCOUNTS-FILE
            RECORDING MODE IS F
-           RECORD LENGTH IS 80.
+           RECORD CONTAINS 80 CHARACTERS.
        01  ACCOUNT-RECORD.
-           05  ACCOUNT-NUMBER         PIC X(10).
-           05  ACCOUNT-NAME           PIC X(30).
-           05  ACCOUNT-BALANCE        PIC S9(12)V99 COMP-3.
+           COPY ACCTREC.
 
        FD  TRANSACTION-FILE
            RECORDING MODE IS F
-           RECORD LENGTH IS 50.
+           RECORD CONTAINS 50 CHARACTERS.
        01  TRANSACTION-RECORD.
-           05  TRANS-ACCOUNT-NUMBER   PIC X(10).
-           05  TRANS-TYPE             PIC X.
-           05  TRANS-AMOUNT           PIC S9(12)V99 COMP-3.
+           COPY TRANXREC.
 
        FD  OVERDRAFT-FILE
            RECORDING MODE IS F
-           RECORD LENGTH IS 80.
+           RECORD CONTAINS 80 CHARACTERS.
        01  OVERDRAFT-RECORD.
-           05  OD-ACCOUNT-NUMBER      PIC X(10).
-           05  OD-ACCOUNT-NAME        PIC X(30).
-           05  OD-BALANCE             PIC S9(12)V99 COMP-3.
-           05  OD-TRANSACTION-AMOUNT  PIC S9(12)V99 COMP-3.
+           COPY OVDRREC.
+
+       FD  TRANS-JOURNAL
+           RECORDING MODE IS F
+           RECORD CONTAINS 54 CHARACTERS.
+       01  JOURNAL-RECORD.
+           COPY JRNLREC.
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 20 CHARACTERS.
+       01  RESTART-RECORD.
+           COPY RESTREC.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 56 CHARACTERS.
+       01  REJECT-RECORD.
+           COPY REJCTREC.
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS             PIC XX.
+       01  WS-RESTART-STATUS          PIC XX.
        01  WS-EOF-FLAG               PIC X VALUE 'N'.
            88  END-OF-FILE            VALUE 'Y'.
        01  WS-ERROR-COUNT            PIC 9(4) VALUE 0.
        01  WS-TRANSACTIONS-PROCESSED PIC 9(4) VALUE 0.
+       01  WS-BALANCE-BEFORE         PIC S9(12)V99 COMP-3.
+
+       01  WS-CHECKPOINT-INTERVAL    PIC 9(8) VALUE 1.
+       01  WS-CHECKPOINT-COUNT       PIC 9(8) VALUE 0.
+       01  WS-CHECKPOINT-QUOTIENT    PIC 9(8).
+       01  WS-CHECKPOINT-REMAINDER   PIC 9(8).
+       01  WS-SKIP-COUNT             PIC 9(8) VALUE 0.
+       01  WS-RESTART-FLAG           PIC X VALUE 'N'.
+           88  RESTARTED-RUN          VALUE 'Y'.
+       01  WS-ACCT-EOF-FLAG          PIC X VALUE 'N'.
+           88  ACCOUNT-EOF            VALUE 'Y'.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
+           PERFORM CHECK-RESTART
+
            OPEN INPUT TRANSACTION-FILE
            OPEN I-O ACCOUNTS-FILE
-           OPEN OUTPUT OVERDRAFT-FILE
+
+           IF RESTARTED-RUN
+               OPEN EXTEND OVERDRAFT-FILE
+               OPEN EXTEND TRANS-JOURNAL
+               OPEN EXTEND REJECT-FILE
+               MOVE WS-CHECKPOINT-COUNT TO WS-SKIP-COUNT
+               MOVE WS-CHECKPOINT-COUNT TO WS-TRANSACTIONS-PROCESSED
+               PERFORM SKIP-POSTED-TRANSACTION WS-SKIP-COUNT TIMES
+               DISPLAY 'Restarting after checkpoint: '
+                   WS-CHECKPOINT-COUNT
+           ELSE
+               OPEN OUTPUT OVERDRAFT-FILE
+               OPEN OUTPUT TRANS-JOURNAL
+               OPEN OUTPUT REJECT-FILE
+               PERFORM RESET-DAILY-WITHDRAWN-TOTALS
+           END-IF
 
            PERFORM UNTIL END-OF-FILE
                READ TRANSACTION-FILE
@@ -70,33 +126,162 @@
                        MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
                        PERFORM PROCESS-TRANSACTION
+                       PERFORM CHECKPOINT-IF-DUE
                END-READ
            END-PERFORM
 
            CLOSE TRANSACTION-FILE
            CLOSE ACCOUNTS-FILE
            CLOSE OVERDRAFT-FILE
+           CLOSE TRANS-JOURNAL
+           CLOSE REJECT-FILE
+
+           PERFORM CLEAR-CHECKPOINT
 
            DISPLAY 'Program completed successfully'
-           DISPLAY 'Total transactions processed: ' WS-TRANSACTIONS-PROCESSED
+           DISPLAY 'Total transactions processed: '
+               WS-TRANSACTIONS-PROCESSED
            DISPLAY 'Total errors encountered: ' WS-ERROR-COUNT
            STOP RUN.
 
+       CHECK-RESTART SECTION.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       MOVE 0 TO WS-CHECKPOINT-COUNT
+                   NOT AT END
+                       MOVE RST-CHECKPOINT-COUNT TO WS-CHECKPOINT-COUNT
+               END-READ
+               CLOSE RESTART-FILE
+           ELSE
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+               CLOSE RESTART-FILE
+           END-IF
+
+           IF WS-CHECKPOINT-COUNT > 0
+               MOVE 'Y' TO WS-RESTART-FLAG
+           ELSE
+               MOVE 'N' TO WS-RESTART-FLAG
+           END-IF.
+
+      *****************************************************************
+      *    RESET-DAILY-WITHDRAWN-TOTALS - BANKUPD IS THE ONCE-A-DAY
+      *    POSTING RUN, SO THE START OF A FRESH (NON-RESTART) RUN IS
+      *    THE DAILY BOUNDARY FOR ACCT-WITHDRAWN-TODAY. A RESTARTED
+      *    RUN SKIPS THIS - IT IS RESUMING THE SAME DAY'S POSTING, NOT
+      *    STARTING A NEW ONE.
+      *****************************************************************
+       RESET-DAILY-WITHDRAWN-TOTALS SECTION.
+           MOVE 'N' TO WS-ACCT-EOF-FLAG
+           READ ACCOUNTS-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-ACCT-EOF-FLAG
+           END-READ
+           PERFORM UNTIL ACCOUNT-EOF
+               IF ACCT-WITHDRAWN-TODAY NOT = 0
+                   MOVE 0 TO ACCT-WITHDRAWN-TODAY
+                   REWRITE ACCOUNT-RECORD
+               END-IF
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-ACCT-EOF-FLAG
+               END-READ
+           END-PERFORM.
+
+       SKIP-POSTED-TRANSACTION SECTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+      *****************************************************************
+      *    CHECKPOINT-IF-DUE - WS-CHECKPOINT-INTERVAL IS 1, SO EVERY
+      *    TRANSACTION IS CHECKPOINTED. SKIP-POSTED-TRANSACTION ON
+      *    RESTART RELIES ON THE CHECKPOINT COUNT EXACTLY MATCHING
+      *    WHAT HAS ACTUALLY BEEN POSTED - A WIDER INTERVAL WOULD
+      *    LEAVE TRANSACTIONS BETWEEN CHECKPOINTS POSTED BUT NOT
+      *    SKIPPED, CAUSING THEM TO BE POSTED A SECOND TIME ON RESTART.
+      *****************************************************************
+       CHECKPOINT-IF-DUE SECTION.
+           DIVIDE WS-TRANSACTIONS-PROCESSED BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT SECTION.
+           OPEN OUTPUT RESTART-FILE
+           MOVE WS-TRANSACTIONS-PROCESSED TO RST-CHECKPOINT-COUNT
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       CLEAR-CHECKPOINT SECTION.
+           OPEN OUTPUT RESTART-FILE
+           MOVE 0 TO RST-CHECKPOINT-COUNT
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
        PROCESS-TRANSACTION SECTION.
            ADD 1 TO WS-TRANSACTIONS-PROCESSED
 
+           IF TRANS-IS-TRANSFER
+               PERFORM PROCESS-TRANSFER
+               GO TO NEXT-TRANSACTION
+           END-IF
+
            READ ACCOUNTS-FILE
                KEY IS TRANS-ACCOUNT-NUMBER
                INVALID KEY
-                   DISPLAY 'Error: Account not found - ' TRANS-ACCOUNT-NUMBER
+                   DISPLAY 'Error: Account not found - '
+                       TRANS-ACCOUNT-NUMBER
                    ADD 1 TO WS-ERROR-COUNT
+                   MOVE 01 TO RJT-REASON-CODE
+                   MOVE 'ACCOUNT NOT FOUND' TO RJT-REASON-TEXT
+                   PERFORM WRITE-REJECT
                    GO TO NEXT-TRANSACTION
            END-READ
 
+           MOVE ACCOUNT-BALANCE TO WS-BALANCE-BEFORE
+
            EVALUATE TRANS-TYPE
                WHEN 'D'
                    ADD TRANS-AMOUNT TO ACCOUNT-BALANCE
+               WHEN 'I'
+                   ADD TRANS-AMOUNT TO ACCOUNT-BALANCE
                WHEN 'W'
+                   IF ACCT-ON-HOLD
+                       DISPLAY 'Error: Account on hold - '
+                           TRANS-ACCOUNT-NUMBER
+                       ADD 1 TO WS-ERROR-COUNT
+                       MOVE 03 TO RJT-REASON-CODE
+                       MOVE 'ACCOUNT ON HOLD' TO RJT-REASON-TEXT
+                       PERFORM WRITE-REJECT
+                       GO TO NEXT-TRANSACTION
+                   END-IF
+                   IF ACCT-DAILY-WITHDRAWAL-LIMIT > 0
+                       AND (ACCT-WITHDRAWN-TODAY + TRANS-AMOUNT)
+                           > ACCT-DAILY-WITHDRAWAL-LIMIT
+                       DISPLAY 'Error: Withdrawal limit exceeded - '
+                           TRANS-ACCOUNT-NUMBER
+                       ADD 1 TO WS-ERROR-COUNT
+                       MOVE 04 TO RJT-REASON-CODE
+                       MOVE 'WITHDRAWAL LIMIT EXCEEDED'
+                           TO RJT-REASON-TEXT
+                       PERFORM WRITE-REJECT
+                       GO TO NEXT-TRANSACTION
+                   END-IF
+                   SUBTRACT TRANS-AMOUNT FROM ACCOUNT-BALANCE
+                   ADD TRANS-AMOUNT TO ACCT-WITHDRAWN-TODAY
+                   IF ACCOUNT-BALANCE < 0
+                       MOVE TRANS-ACCOUNT-NUMBER TO OD-ACCOUNT-NUMBER
+                       MOVE ACCOUNT-NAME TO OD-ACCOUNT-NAME
+                       MOVE ACCOUNT-BALANCE TO OD-BALANCE
+                       MOVE TRANS-AMOUNT TO OD-TRANSACTION-AMOUNT
+                       WRITE OVERDRAFT-RECORD
+                   END-IF
+               WHEN 'F'
                    SUBTRACT TRANS-AMOUNT FROM ACCOUNT-BALANCE
                    IF ACCOUNT-BALANCE < 0
                        MOVE TRANS-ACCOUNT-NUMBER TO OD-ACCOUNT-NUMBER
@@ -106,11 +291,131 @@
                        WRITE OVERDRAFT-RECORD
                    END-IF
                WHEN OTHER
-                   DISPLAY 'Error: Invalid transaction type - ' TRANS-TYPE
+                   DISPLAY 'Error: Invalid transaction type - '
+                       TRANS-TYPE
                    ADD 1 TO WS-ERROR-COUNT
+                   MOVE 02 TO RJT-REASON-CODE
+                   MOVE 'INVALID TRANSACTION TYPE' TO RJT-REASON-TEXT
+                   PERFORM WRITE-REJECT
+                   GO TO NEXT-TRANSACTION
            END-EVALUATE
 
            REWRITE ACCOUNT-RECORD
 
+           MOVE TRANS-ACCOUNT-NUMBER TO JRNL-ACCOUNT-NUMBER
+           MOVE TRANS-TYPE           TO JRNL-TRANS-TYPE
+           MOVE TRANS-AMOUNT         TO JRNL-AMOUNT
+           MOVE WS-BALANCE-BEFORE    TO JRNL-BALANCE-BEFORE
+           MOVE ACCOUNT-BALANCE      TO JRNL-BALANCE-AFTER
+           WRITE JOURNAL-RECORD
+
        NEXT-TRANSACTION.
            EXIT.
+
+      *****************************************************************
+      *    PROCESS-TRANSFER - POSTS BOTH LEGS OF A 'T' TRANSACTION.
+      *    THE FROM-ACCOUNT IS VALIDATED (EXISTENCE, HOLD, DAILY
+      *    LIMIT) BEFORE EITHER LEG IS WRITTEN, SO A REJECTED TRANSFER
+      *    NEVER LEAVES A CREDITED TO-ACCOUNT WITH NO OFFSETTING
+      *    DEBIT. THE ACCOUNTS-FILE RECORD AREA IS SHARED, SO THE
+      *    FROM-ACCOUNT MUST BE RE-READ AFTER THE TO-ACCOUNT READ
+      *    OVERWRITES IT.
+      *****************************************************************
+       PROCESS-TRANSFER SECTION.
+           READ ACCOUNTS-FILE
+               KEY IS TRANS-ACCOUNT-NUMBER
+               INVALID KEY
+                   DISPLAY 'Error: Transfer from-account not found - '
+                       TRANS-ACCOUNT-NUMBER
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE 06 TO RJT-REASON-CODE
+                   MOVE 'FROM-ACCOUNT NOT FOUND' TO RJT-REASON-TEXT
+                   PERFORM WRITE-REJECT
+                   GO TO PROCESS-TRANSFER-EXIT
+           END-READ
+
+           IF ACCT-ON-HOLD
+               DISPLAY 'Error: Account on hold - '
+                   TRANS-ACCOUNT-NUMBER
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE 03 TO RJT-REASON-CODE
+               MOVE 'ACCOUNT ON HOLD' TO RJT-REASON-TEXT
+               PERFORM WRITE-REJECT
+               GO TO PROCESS-TRANSFER-EXIT
+           END-IF
+           IF ACCT-DAILY-WITHDRAWAL-LIMIT > 0
+               AND (ACCT-WITHDRAWN-TODAY + TRANS-AMOUNT)
+                   > ACCT-DAILY-WITHDRAWAL-LIMIT
+               DISPLAY 'Error: Withdrawal limit exceeded - '
+                   TRANS-ACCOUNT-NUMBER
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE 04 TO RJT-REASON-CODE
+               MOVE 'WITHDRAWAL LIMIT EXCEEDED'
+                   TO RJT-REASON-TEXT
+               PERFORM WRITE-REJECT
+               GO TO PROCESS-TRANSFER-EXIT
+           END-IF
+
+           READ ACCOUNTS-FILE
+               KEY IS TRANS-TO-ACCOUNT-NUMBER
+               INVALID KEY
+                   DISPLAY 'Error: Transfer to-account not found - '
+                       TRANS-TO-ACCOUNT-NUMBER
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE 05 TO RJT-REASON-CODE
+                   MOVE 'TO-ACCOUNT NOT FOUND' TO RJT-REASON-TEXT
+                   PERFORM WRITE-REJECT
+                   GO TO PROCESS-TRANSFER-EXIT
+           END-READ
+
+           MOVE ACCOUNT-BALANCE TO WS-BALANCE-BEFORE
+           ADD TRANS-AMOUNT TO ACCOUNT-BALANCE
+           REWRITE ACCOUNT-RECORD
+
+           MOVE TRANS-TO-ACCOUNT-NUMBER TO JRNL-ACCOUNT-NUMBER
+           MOVE TRANS-TYPE              TO JRNL-TRANS-TYPE
+           MOVE TRANS-AMOUNT            TO JRNL-AMOUNT
+           MOVE WS-BALANCE-BEFORE       TO JRNL-BALANCE-BEFORE
+           MOVE ACCOUNT-BALANCE         TO JRNL-BALANCE-AFTER
+           WRITE JOURNAL-RECORD
+
+           READ ACCOUNTS-FILE
+               KEY IS TRANS-ACCOUNT-NUMBER
+               INVALID KEY
+                   DISPLAY 'Error: Transfer from-account not found - '
+                       TRANS-ACCOUNT-NUMBER
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE 06 TO RJT-REASON-CODE
+                   MOVE 'FROM-ACCOUNT NOT FOUND' TO RJT-REASON-TEXT
+                   PERFORM WRITE-REJECT
+                   GO TO PROCESS-TRANSFER-EXIT
+           END-READ
+
+           MOVE ACCOUNT-BALANCE TO WS-BALANCE-BEFORE
+           SUBTRACT TRANS-AMOUNT FROM ACCOUNT-BALANCE
+           ADD TRANS-AMOUNT TO ACCT-WITHDRAWN-TODAY
+           IF ACCOUNT-BALANCE < 0
+               MOVE TRANS-ACCOUNT-NUMBER TO OD-ACCOUNT-NUMBER
+               MOVE ACCOUNT-NAME TO OD-ACCOUNT-NAME
+               MOVE ACCOUNT-BALANCE TO OD-BALANCE
+               MOVE TRANS-AMOUNT TO OD-TRANSACTION-AMOUNT
+               WRITE OVERDRAFT-RECORD
+           END-IF
+           REWRITE ACCOUNT-RECORD
+
+           MOVE TRANS-ACCOUNT-NUMBER TO JRNL-ACCOUNT-NUMBER
+           MOVE TRANS-TYPE           TO JRNL-TRANS-TYPE
+           MOVE TRANS-AMOUNT         TO JRNL-AMOUNT
+           MOVE WS-BALANCE-BEFORE    TO JRNL-BALANCE-BEFORE
+           MOVE ACCOUNT-BALANCE      TO JRNL-BALANCE-AFTER
+           WRITE JOURNAL-RECORD
+
+       PROCESS-TRANSFER-EXIT.
+           EXIT.
+
+       WRITE-REJECT SECTION.
+           MOVE TRANS-ACCOUNT-NUMBER    TO RJT-ACCOUNT-NUMBER
+           MOVE TRANS-TYPE              TO RJT-TRANS-TYPE
+           MOVE TRANS-AMOUNT            TO RJT-AMOUNT
+           MOVE TRANS-TO-ACCOUNT-NUMBER TO RJT-TO-ACCOUNT-NUMBER
+           WRITE REJECT-RECORD.
