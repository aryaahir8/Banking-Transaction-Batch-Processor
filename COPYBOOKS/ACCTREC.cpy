@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    ACCTREC - ACCOUNT-RECORD LAYOUT FOR ACCOUNTS-FILE
+      *    SHARED BY BANKUPD AND ALL DOWNSTREAM ACCOUNT PROGRAMS
+      *****************************************************************
+           05  ACCOUNT-NUMBER         PIC X(10).
+           05  ACCOUNT-NAME           PIC X(30).
+           05  ACCOUNT-BALANCE        PIC S9(12)V99 COMP-3.
+           05  ACCT-HOLD-FLAG         PIC X(01).
+               88  ACCT-ON-HOLD           VALUE 'Y'.
+           05  ACCT-DAILY-WITHDRAWAL-LIMIT
+                                       PIC S9(12)V99 COMP-3.
+           05  ACCT-WITHDRAWN-TODAY   PIC S9(12)V99 COMP-3.
+           05  FILLER                 PIC X(15).
