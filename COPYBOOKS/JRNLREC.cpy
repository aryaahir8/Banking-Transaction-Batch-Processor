@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    JRNLREC - JOURNAL-RECORD LAYOUT FOR TRANS-JOURNAL
+      *    WRITTEN BY BANKUPD FOR EVERY SUCCESSFULLY POSTED TRANSACTION
+      *****************************************************************
+           05  JRNL-ACCOUNT-NUMBER    PIC X(10).
+           05  JRNL-TRANS-TYPE        PIC X.
+           05  JRNL-AMOUNT            PIC S9(12)V99 COMP-3.
+           05  JRNL-BALANCE-BEFORE    PIC S9(12)V99 COMP-3.
+           05  JRNL-BALANCE-AFTER     PIC S9(12)V99 COMP-3.
+           05  FILLER                 PIC X(19).
