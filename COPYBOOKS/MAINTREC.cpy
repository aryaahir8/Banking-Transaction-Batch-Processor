@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    MAINTREC - MAINT-RECORD LAYOUT FOR ACCOUNT MAINTENANCE FILE
+      *    USED BY ACCTMAIN TO ADD, CLOSE, AND CORRECT ACCOUNTS-FILE
+      *****************************************************************
+           05  MAINT-TYPE              PIC X.
+               88  MAINT-IS-ADD            VALUE 'A'.
+               88  MAINT-IS-CLOSE          VALUE 'C'.
+               88  MAINT-IS-NAME-CHANGE    VALUE 'N'.
+               88  MAINT-IS-HOLD           VALUE 'H'.
+           05  MAINT-ACCOUNT-NUMBER    PIC X(10).
+           05  MAINT-ACCOUNT-NAME      PIC X(30).
+           05  MAINT-OPENING-BALANCE   PIC S9(12)V99 COMP-3.
+           05  MAINT-HOLD-FLAG         PIC X(01).
+           05  MAINT-DAILY-WITHDRAWAL-LIMIT
+                                       PIC S9(12)V99 COMP-3.
+           05  FILLER                  PIC X(02).
