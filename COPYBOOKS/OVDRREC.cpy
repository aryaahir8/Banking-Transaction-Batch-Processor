@@ -0,0 +1,7 @@
+      *****************************************************************
+      *    OVDRREC - OVERDRAFT-RECORD LAYOUT FOR OVERDRAFT-FILE
+      *****************************************************************
+           05  OD-ACCOUNT-NUMBER      PIC X(10).
+           05  OD-ACCOUNT-NAME        PIC X(30).
+           05  OD-BALANCE             PIC S9(12)V99 COMP-3.
+           05  OD-TRANSACTION-AMOUNT  PIC S9(12)V99 COMP-3.
