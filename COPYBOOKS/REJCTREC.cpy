@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    REJCTREC - REJECT-RECORD LAYOUT FOR REJECT-FILE
+      *    SAME TRANSACTION LAYOUT AS TRANXREC PLUS A REASON CODE
+      *****************************************************************
+           05  RJT-ACCOUNT-NUMBER     PIC X(10).
+           05  RJT-TRANS-TYPE         PIC X.
+           05  RJT-AMOUNT             PIC S9(12)V99 COMP-3.
+           05  RJT-TO-ACCOUNT-NUMBER  PIC X(10).
+           05  RJT-REASON-CODE        PIC 9(02).
+               88  RJT-ACCOUNT-NOT-FOUND     VALUE 01.
+               88  RJT-INVALID-TRANS-TYPE    VALUE 02.
+               88  RJT-ACCOUNT-ON-HOLD       VALUE 03.
+               88  RJT-WITHDRAWAL-LIMIT-EXCD VALUE 04.
+               88  RJT-TO-ACCOUNT-NOT-FOUND  VALUE 05.
+               88  RJT-FROM-ACCOUNT-NOT-FND  VALUE 06.
+           05  RJT-REASON-TEXT        PIC X(25).
