@@ -0,0 +1,5 @@
+      *****************************************************************
+      *    RESTREC - RESTART-RECORD LAYOUT FOR BANKUPD CHECKPOINT FILE
+      *****************************************************************
+           05  RST-CHECKPOINT-COUNT   PIC 9(8).
+           05  FILLER                 PIC X(12).
