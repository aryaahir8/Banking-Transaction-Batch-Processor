@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    TRANXREC - TRANSACTION-RECORD LAYOUT FOR TRANSACTION-FILE
+      *    SHARED BY BANKUPD AND ALL DOWNSTREAM TRANSACTION PROGRAMS
+      *****************************************************************
+           05  TRANS-ACCOUNT-NUMBER   PIC X(10).
+           05  TRANS-TYPE             PIC X.
+               88  TRANS-IS-DEPOSIT       VALUE 'D'.
+               88  TRANS-IS-WITHDRAWAL    VALUE 'W'.
+               88  TRANS-IS-TRANSFER      VALUE 'T'.
+               88  TRANS-IS-FEE           VALUE 'F'.
+               88  TRANS-IS-INTEREST      VALUE 'I'.
+           05  TRANS-AMOUNT           PIC S9(12)V99 COMP-3.
+           05  TRANS-TO-ACCOUNT-NUMBER PIC X(10).
+           05  FILLER                 PIC X(21).
