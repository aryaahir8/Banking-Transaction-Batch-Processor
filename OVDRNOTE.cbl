@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVDRNOTE.
+       AUTHOR. Cascade.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO ACCOUNTS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT OVERDRAFT-FILE
+               ASSIGN TO OVERDRAFT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT NOTICE-FILE
+               ASSIGN TO NOTICES
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT TRANS-JOURNAL
+               ASSIGN TO TRANSJRN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNTS-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ACCOUNT-RECORD.
+           COPY ACCTREC.
+
+       FD  OVERDRAFT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  OVERDRAFT-RECORD.
+           COPY OVDRREC.
+
+       FD  NOTICE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  NOTICE-LINE                PIC X(80).
+
+       FD  TRANS-JOURNAL
+           RECORDING MODE IS F
+           RECORD CONTAINS 54 CHARACTERS.
+       01  JOURNAL-RECORD.
+           COPY JRNLREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS             PIC XX.
+       01  WS-OVERDRAFT-EOF-FLAG      PIC X VALUE 'N'.
+           88  OVERDRAFT-EOF          VALUE 'Y'.
+       01  WS-OVERDRAFT-FEE           PIC S9(12)V99 COMP-3 VALUE 35.00.
+       01  WS-BALANCE-BEFORE          PIC S9(12)V99 COMP-3.
+       01  WS-NOTICE-COUNT            PIC 9(4) VALUE 0.
+       01  WS-NOT-FOUND-COUNT         PIC 9(4) VALUE 0.
+       01  WS-EDIT-AMOUNT             PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+       01  NOTICE-HEADING-1.
+           05  FILLER                 PIC X(40) VALUE
+               'OVERDRAFT NOTICE'.
+       01  NOTICE-ACCOUNT-LINE.
+           05  FILLER                 PIC X(16) VALUE
+               'ACCOUNT NUMBER: '.
+           05  NOT-ACCOUNT-NUMBER     PIC X(10).
+       01  NOTICE-NAME-LINE.
+           05  FILLER                 PIC X(16) VALUE
+               'ACCOUNT NAME:   '.
+           05  NOT-ACCOUNT-NAME       PIC X(30).
+       01  NOTICE-AMOUNT-LINE.
+           05  FILLER                 PIC X(30) VALUE
+               'TRANSACTION THAT OVERDREW:    '.
+           05  NOT-TRANS-AMOUNT       PIC Z,ZZZ,ZZZ,ZZ9.99-.
+       01  NOTICE-BALANCE-LINE.
+           05  FILLER                 PIC X(30) VALUE
+               'BALANCE AFTER TRANSACTION:    '.
+           05  NOT-OLD-BALANCE        PIC Z,ZZZ,ZZZ,ZZ9.99-.
+       01  NOTICE-FEE-LINE.
+           05  FILLER                 PIC X(30) VALUE
+               'OVERDRAFT FEE ASSESSED:       '.
+           05  NOT-FEE-AMOUNT         PIC Z,ZZZ,ZZZ,ZZ9.99-.
+       01  NOTICE-NEW-BALANCE-LINE.
+           05  FILLER                 PIC X(30) VALUE
+               'BALANCE AFTER FEE:            '.
+           05  NOT-NEW-BALANCE        PIC Z,ZZZ,ZZZ,ZZ9.99-.
+       01  NOTICE-BLANK-LINE          PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+           OPEN INPUT OVERDRAFT-FILE
+           OPEN I-O ACCOUNTS-FILE
+           OPEN OUTPUT NOTICE-FILE
+           OPEN EXTEND TRANS-JOURNAL
+
+           PERFORM UNTIL OVERDRAFT-EOF
+               READ OVERDRAFT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-OVERDRAFT-EOF-FLAG
+                   NOT AT END
+                       PERFORM ASSESS-OVERDRAFT
+               END-READ
+           END-PERFORM
+
+           CLOSE OVERDRAFT-FILE
+           CLOSE ACCOUNTS-FILE
+           CLOSE NOTICE-FILE
+           CLOSE TRANS-JOURNAL
+
+           DISPLAY 'Overdraft notice run complete'
+           DISPLAY 'Notices produced: ' WS-NOTICE-COUNT
+           DISPLAY 'Accounts not found: ' WS-NOT-FOUND-COUNT
+           STOP RUN.
+
+       ASSESS-OVERDRAFT SECTION.
+           READ ACCOUNTS-FILE
+               KEY IS OD-ACCOUNT-NUMBER
+               INVALID KEY
+                   DISPLAY 'Error: Account not found - '
+                       OD-ACCOUNT-NUMBER
+                   ADD 1 TO WS-NOT-FOUND-COUNT
+                   GO TO ASSESS-OVERDRAFT-EXIT
+           END-READ
+
+           MOVE ACCOUNT-BALANCE TO WS-BALANCE-BEFORE
+           SUBTRACT WS-OVERDRAFT-FEE FROM ACCOUNT-BALANCE
+           REWRITE ACCOUNT-RECORD
+
+           MOVE OD-ACCOUNT-NUMBER    TO JRNL-ACCOUNT-NUMBER
+           MOVE 'F'                 TO JRNL-TRANS-TYPE
+           MOVE WS-OVERDRAFT-FEE     TO JRNL-AMOUNT
+           MOVE WS-BALANCE-BEFORE    TO JRNL-BALANCE-BEFORE
+           MOVE ACCOUNT-BALANCE      TO JRNL-BALANCE-AFTER
+           WRITE JOURNAL-RECORD
+
+           MOVE OD-ACCOUNT-NUMBER TO NOT-ACCOUNT-NUMBER
+           MOVE OD-ACCOUNT-NAME   TO NOT-ACCOUNT-NAME
+           MOVE OD-TRANSACTION-AMOUNT TO NOT-TRANS-AMOUNT
+           MOVE OD-BALANCE        TO NOT-OLD-BALANCE
+           MOVE WS-OVERDRAFT-FEE  TO NOT-FEE-AMOUNT
+           MOVE ACCOUNT-BALANCE   TO NOT-NEW-BALANCE
+
+           WRITE NOTICE-LINE FROM NOTICE-HEADING-1
+           WRITE NOTICE-LINE FROM NOTICE-ACCOUNT-LINE
+           WRITE NOTICE-LINE FROM NOTICE-NAME-LINE
+           WRITE NOTICE-LINE FROM NOTICE-AMOUNT-LINE
+           WRITE NOTICE-LINE FROM NOTICE-BALANCE-LINE
+           WRITE NOTICE-LINE FROM NOTICE-FEE-LINE
+           WRITE NOTICE-LINE FROM NOTICE-NEW-BALANCE-LINE
+           WRITE NOTICE-LINE FROM NOTICE-BLANK-LINE
+
+           ADD 1 TO WS-NOTICE-COUNT
+
+       ASSESS-OVERDRAFT-EXIT.
+           EXIT.
